@@ -4,208 +4,1112 @@
 000004 ENVIRONMENT DIVISION.
 000005    INPUT-OUTPUT SECTION.
 000006    FILE-CONTROL.
-000007         SELECT FILE1 ASSIGN TO "input"
-000008         ORGANIZATION LINE SEQUENTIAL.
-000009
-000010 DATA DIVISION.
-000011   FILE SECTION.
-000012   FD FILE1.
-000013     01 INPUT-FILE.
-000014       02 STR PIC A(17).
-000015
-000016   WORKING-STORAGE SECTION.
-000017     01 MY-FILE.
-000018       02 MY-STR PIC A(17).
-000019     01 FILE-STATUS PIC X VALUE 'N'.
-000020       88 EOF VALUE 'Y'.
-000021     77 NB-NICE-PREM PIC 9(4) VALUE 0.
-000022     77 NB-NICE-DEUX PIC 9(4) VALUE 0.
-000023
-000024 PROCEDURE DIVISION.
-000025 main.
-000026     OPEN INPUT FILE1.
-000027     PERFORM UNTIL EOF
-000028        READ FILE1 RECORD INTO MY-FILE
-000029* Lorsqu’on arrive à la fin du fichier, on met Y pour le signaler
-000030        AT END MOVE 'Y' TO FILE-STATUS
-000031        NOT AT END CALL "hub" USING
-000032                BY CONTENT MY-STR,
-000033                BY REFERENCE NB-NICE-PREM
-000034                BY REFERENCE NB-NICE-DEUX
-000035* On passe par référence NB-NICE pour les incrémenter
-000036                END-CALL
-000037        END-READ
-000038     END-PERFORM.
-000039     DISPLAY "Nombres de bonnes chaines :" END-DISPLAY.
-000040     DISPLAY "Dans la partie 1 : " NB-NICE-PREM END-DISPLAY.
-000041     DISPLAY "Dans la partie 2 : " NB-NICE-DEUX END-DISPLAY.
-000042     CLOSE FILE1.
-000043     STOP RUN.
+000007         SELECT FILE1 ASSIGN TO DYNAMIC WS-INPUT-FILE
+000008         ORGANIZATION LINE SEQUENTIAL
+000009         FILE STATUS IS WS-FILE1-STATUS.
+000010         SELECT REPORT-FILE ASSIGN TO "report.txt"
+000011         ORGANIZATION LINE SEQUENTIAL
+000012         FILE STATUS IS WS-REPORT-STATUS.
+000013     SELECT EXCEPTIONS-FILE ASSIGN TO "exceptions.txt"
+000014         ORGANIZATION LINE SEQUENTIAL
+000015         FILE STATUS IS WS-EXC-STATUS.
+000016     SELECT CHECKPOINT-FILE ASSIGN TO "checkpoint.dat"
+000017         ORGANIZATION LINE SEQUENTIAL
+000018         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000019     SELECT AUDIT-FILE ASSIGN TO "audit.txt"
+000020         ORGANIZATION LINE SEQUENTIAL
+000021         FILE STATUS IS WS-AUDIT-STATUS.
+000022     SELECT HISTORY-FILE ASSIGN TO "history.dat"
+000023         ORGANIZATION LINE SEQUENTIAL
+000024         FILE STATUS IS WS-HIST-STATUS.
+000025     SELECT DUAL-FILE ASSIGN TO "dual-approved.txt"
+000026         ORGANIZATION LINE SEQUENTIAL
+000027         FILE STATUS IS WS-DUAL-STATUS.
+000028
+000029 DATA DIVISION.
+000030   FILE SECTION.
+000031   FD FILE1
+000032     RECORD IS VARYING IN SIZE FROM 1 TO 40 CHARACTERS
+000033     DEPENDING ON WS-REC-LEN.
+000034     COPY "input-fd-rec.cpy"
+000035         REPLACING REC-NAME BY INPUT-FILE
+000036                   STR-NAME BY STR.
+000037       02 FILLER PIC X(23).
+000038
+000039   FD REPORT-FILE.
+000040     01 REPORT-LINE PIC X(100).
+000041
+000042   FD EXCEPTIONS-FILE.
+000043     01 EXCEPTIONS-LINE PIC X(80).
 000044
-000045*****************************************************************
-000046* hub : exécute les 2 fonctions pour les 2 parties
-000047* STR : la chaine à passer en paramètre aux deux fonctions
-000048* NB-PREM : (REFERENCE) nombre bonnes chaines partie 1
-000049* NB-DEUX : (REFERENCE) nombre bonnes chaines partie 2
-000050* Ces 2 variables seront incrémentées
-000051*****************************************************************
-000052
-000053 IDENTIFICATION DIVISION.
-000054   PROGRAM-ID. hub.
-000055
-000056 DATA DIVISION.
-000057   LINKAGE SECTION.
-000058     77 STR PIC A(17).
-000059     77 NB-PREM PIC 9(4).
-000060     77 NB-DEUX PIC 9(4).
-000061
-000062 PROCEDURE DIVISION USING STR, NB-PREM, NB-DEUX.
-000063 route.
-000064     CALL "parse-prem" USING
-000065     BY CONTENT STR,
-000066     BY REFERENCE NB-PREM
-000067     END-CALL.
-000068
-000069     CALL "parse-deux" USING
-000070     BY CONTENT STR,
-000071     BY REFERENCE NB-DEUX
-000072     END-CALL.
-000073 EXIT PROGRAM.
-000074
-000075******************************************************************
-000076* parse-prem : parse la chaine de caractères pour voir le nombre de
-000077* bonnes chaines pour la partie 1. Prend en paramètres 2 arguments :
-000078* STR : chaine de caractères de taille 17 à analyser.
-000079* NB  : (REFERENCE) le nombre de bonnes chaines. Sera incrémenter.
-000080*****************************************************************
-000081
-000082 IDENTIFICATION DIVISION.
-000083 PROGRAM-ID. parse-prem.
-000084
-000085 DATA DIVISION.
-000086   WORKING-STORAGE SECTION.
-000087     77 CHAR PIC A.
-000088         88 VOY VALUE 'a','e','i','o','u'.
-000089     77 I PIC 99.
-000090         88 END-P VALUE 17.
-000091     77 NB-VOY PIC 99.
-000092     77 PRED PIC A.
-000093     77 TMP PIC AA.
-000094         88 BAD VALUE 'ab', 'cd', 'pq', 'xy'.
-000095     77 DOUBLE PIC X.
-000096
-000097*****************************************************************
-000098* NB-VOY contient le nombre de voyelles
-000099* PRED le caractère précédent
-000100* TMP forme la chaine contenant le caractère précédent et courant
-000101* BAD les mauvaises formes de chaines
-000102* DOUBLE est mit à Y lorsque CHAR = PRED
-000103*
-000104* LINKAGE SECTION contient les paramètres du programme parse-str
-000105*****************************************************************
-000106
-000107   LINKAGE SECTION.
-000108     77 STR PIC A(17).
-000109     77 NB PIC 9(4).
-000110
-000111 PROCEDURE DIVISION USING STR, NB.
-000112 parse.
-000113     MOVE 0 TO NB-VOY.
-000114     MOVE 'N' TO DOUBLE.
-000115     PERFORM VARYING I FROM 1 BY 1 UNTIL END-P
-000116         MOVE STR(I:1) TO CHAR
-000117         IF VOY THEN
-000118             ADD 1 TO NB-VOY END-ADD
-000119         END-IF
-000120         IF I >= 2
-000121             THEN
-000122                 STRING PRED CHAR INTO TMP END-STRING
-000123                 IF BAD THEN
-000124                     EXIT PERFORM
-000125                 END-IF
-000126                 IF PRED = CHAR THEN
-000127                     MOVE 'Y' TO DOUBLE
-000128                 END-IF
-000129         END-IF
-000130         MOVE CHAR TO PRED
-000131     END-PERFORM.
-000132     IF NOT BAD AND NB-VOY >= 3 AND DOUBLE = 'Y' THEN
-000133         ADD 1 TO NB END-ADD
-000134     END-IF.
-000135     EXIT PROGRAM.
-000136 END PROGRAM parse-prem.
-000137
-000138******************************************************************
-000139* parse-deux : parse la chaine de caractères pour voir le nombre de
-000140* bonnes chaines pour la partie 2. Prend en paramètres 2 arguments :
-000141* STR : chaine de caractères de taille 17 à analyser.
-000142* NB  : (REFERENCE) le nombre de bonnes chaines. Sera incrémenter.
-000143*****************************************************************
-000144
-000145 IDENTIFICATION DIVISION.
-000146   PROGRAM-ID. parse-deux.
-000147
-000148 DATA DIVISION.
-000149   WORKING-STORAGE SECTION.
-000150     77 CHAR PIC A.
-000151     77 I PIC 99.
-000152         88 STR-LENGTH VALUE 17.
-000153     77 J PIC 99.
-000154     77 K PIC 99.
-000155         88 DOUBLE-STR-LENGTH VALUE 16.
-000156     77 PRED PIC A.
-000157     77 MYNEW PIC A.
-000158     77 DOUBLE-CHAR PIC AA.
-000159     77 DOUBLE-CHAR-NEXT PIC AA.
-000160     77 BETWEEN PIC X.
-000161     77 DOUBLE PIC X.
-000162
-000163******************************************************************
-000164* PRED le caractère précédent
-000165* MYNEW le caractère suivant
-000166* DOUBLE-CHAR la paire à vérifier
-000167* DOUBLE-CHAR-NEXT les paires suivantes
-000168* DOUBLE est mit à Y lorsque 2 pairs sont trouvées
-000169* BETWEEN est mit à Y lorsque 2 memes lettres en encadrent une
-000170******************************************************************
-000171
-000172   LINKAGE SECTION.
-000173     77 STR PIC A(17).
-000174     77 NB PIC 9(4).
-000175
-000176 PROCEDURE DIVISION USING STR, NB.
-000177 deuxieme-part.
-000178     MOVE 'N' TO BETWEEN.
-000179     MOVE 'N' TO DOUBLE.
-000180     PERFORM VARYING I FROM 1 BY 1 UNTIL STR-LENGTH
-000181         COMPUTE J = I + 1 END-COMPUTE
-000182         MOVE STR(I:1) TO CHAR
-000183         IF I > 1 AND I < (LENGTH OF STR - 1) THEN
-000184             MOVE STR(J:1) TO MYNEW
-000185             IF PRED = MYNEW THEN
-000186                 MOVE 'Y' TO BETWEEN
-000187             END-IF
-000188         END-IF
-000189
-000190         IF I < ((LENGTH OF STR) - 2) AND DOUBLE = 'N' THEN
-000191             MOVE STR(I:2) TO DOUBLE-CHAR
-000192             ADD 1 TO J END-ADD
-000193             PERFORM VARYING K FROM J BY 1 UNTIL DOUBLE-STR-LENGTH
-000194                 MOVE STR(K:2) TO DOUBLE-CHAR-NEXT
-000195                 IF DOUBLE-CHAR = DOUBLE-CHAR-NEXT THEN
-000196                     MOVE 'Y' TO DOUBLE
-000197                 END-IF
-000198             END-PERFORM
-000199         END-IF
-000200         MOVE CHAR TO PRED
-000201     END-PERFORM.
-000202
-000203     IF BETWEEN  = 'Y' AND DOUBLE = 'Y'
-000204         THEN
-000205             ADD 1 TO NB END-ADD
-000206     END-IF.
-000207     EXIT PROGRAM.
-000208 END PROGRAM parse-deux.
-000209
-000210 END PROGRAM hub.
-000211 END PROGRAM jour-cinq.
+000045   FD CHECKPOINT-FILE.
+000046     01 CHECKPOINT-LINE PIC X(80).
+000047
+000048   FD AUDIT-FILE.
+000049     01 AUDIT-LINE PIC X(100).
+000050
+000051   FD HISTORY-FILE.
+000052     01 HISTORY-LINE PIC X(80).
+000053
+000054   FD DUAL-FILE.
+000055     01 DUAL-LINE PIC X(80).
+000056
+000057   WORKING-STORAGE SECTION.
+000058     COPY "input-ws-rec.cpy"
+000059         REPLACING REC-NAME BY MY-FILE
+000060                   STR-NAME BY MY-STR
+000061                   SEQ-NAME BY MY-SEQ-NUM.
+000062     01 FILE-STATUS PIC X VALUE 'N'.
+000063       88 EOF VALUE 'Y'.
+000064     77 NB-NICE-PREM PIC 9(6) VALUE 0.
+000065     77 NB-NICE-DEUX PIC 9(6) VALUE 0.
+000066     77 NB-NICE-TROIS PIC 9(6) VALUE 0.
+000067     77 WS-INPUT-FILE PIC X(100).
+000068     77 WS-INPUT-LIST PIC X(500).
+000069     01 WS-INPUT-TABLE.
+000070       05 WS-INPUT-ENTRY PIC X(100) OCCURS 10 TIMES.
+000071     77 WS-INPUT-COUNT PIC 99 VALUE 0.
+000072     77 WS-INPUT-COMMAS PIC 99 VALUE 0.
+000073     77 WS-INPUT-OVERFLOW PIC X VALUE 'N'.
+000074     77 WS-FILE-IDX PIC 99.
+000075     77 WS-REC-LEN PIC 99.
+000076     77 WS-LINE-NO PIC 9(6) VALUE 0.
+000077     77 WS-RESTART-FROM PIC 9(6) VALUE 0.
+000078     77 WS-RESTART-REQUESTED PIC 9(6) VALUE 0.
+000079     77 WS-SUPPRESS-OUTPUT PIC X VALUE 'N'.
+000080     77 WS-FILE1-STATUS PIC XX.
+000081     77 WS-RESTART-PARM PIC X(6).
+000082     77 WS-RESTART-CHK PIC S9(4).
+000083     77 WS-CHECKPOINT-EVERY PIC 9(6) VALUE 1000.
+000084     77 WS-CKPT-FILE-STATUS PIC XX.
+000085     77 WS-CKPT-LINE-NO PIC 9(6).
+000086     77 WS-CKPT-FOUND-LINE PIC 9(6) VALUE 0.
+000087     77 WS-REPORT-STATUS PIC XX.
+000088     77 WS-EXC-STATUS PIC XX.
+000089     77 WS-AUDIT-STATUS PIC XX.
+000090     77 WS-DUAL-STATUS PIC XX.
+000091     77 NB-REJ-VOYELLES PIC 9(6) VALUE 0.
+000092     77 NB-REJ-PAIRE-INTERDITE PIC 9(6) VALUE 0.
+000093     77 NB-REJ-SANS-DOUBLE PIC 9(6) VALUE 0.
+000094     77 NB-REJ-SANS-ENTRE-DEUX PIC 9(6) VALUE 0.
+000095     77 NB-REJ-SANS-PAIRE PIC 9(6) VALUE 0.
+000096     77 NB-REJ-TROIS PIC 9(6) VALUE 0.
+000097     77 NB-REJ-CARACTERES PIC 9(6) VALUE 0.
+000098     77 WS-INVALID-CONTENT PIC X.
+000099     77 WS-PREM-FLAG PIC X.
+000100     77 WS-DEUX-FLAG PIC X.
+000101     77 WS-TROIS-FLAG PIC X.
+000102     77 WS-MATCHED-PAIR PIC AA.
+000103     77 WS-MATCHED-GAP-CHAR PIC A.
+000104     77 WS-VOWEL-MODE PIC X(6).
+000105     77 WS-VOWELS PIC X(6).
+000106     77 NB-REJETS PIC 9(6) VALUE 0.
+000107     77 WS-RULESET PIC X(4).
+000108     77 WS-RAN-PREM PIC X VALUE 'N'.
+000109     77 WS-RAN-DEUX PIC X VALUE 'N'.
+000110     77 WS-RAN-TROIS PIC X VALUE 'N'.
+000111     77 WS-TOTAL-SCORED PIC 9(6) VALUE 0.
+000112     77 WS-PCT-PREM PIC ZZ9.99.
+000113     77 WS-PCT-DEUX PIC ZZ9.99.
+000114     77 WS-PCT-TROIS PIC ZZ9.99.
+000115     77 WS-PCT-PREM-TXT PIC X(8) VALUE SPACES.
+000116     77 WS-PCT-DEUX-TXT PIC X(8) VALUE SPACES.
+000117     77 WS-PCT-TROIS-TXT PIC X(8) VALUE SPACES.
+000118     77 WS-HIST-STATUS PIC XX.
+000119     01 WS-HIST-TABLE.
+000120       05 WS-HIST-ENTRY OCCURS 5 TIMES.
+000121         10 WS-HIST-DATE PIC 9(8).
+000122         10 WS-HIST-PFLAG PIC X.
+000123         10 WS-HIST-PREM PIC 9(6).
+000124         10 WS-HIST-DFLAG PIC X.
+000125         10 WS-HIST-DEUX PIC 9(6).
+000126         10 WS-HIST-TFLAG PIC X.
+000127         10 WS-HIST-TROIS PIC 9(6).
+000128     77 WS-HIST-READ-COUNT PIC 9 VALUE 0.
+000129     77 WS-HIST-IDX PIC 9.
+000130     77 WS-HIST-IDX2 PIC 9.
+000131     77 WS-HIST-TARGET PIC 9.
+000132     77 WS-TODAY PIC 9(8) VALUE 0.
+000133     77 WS-SUM-PREM PIC 9(8) VALUE 0.
+000134     77 WS-SUM-DEUX PIC 9(8) VALUE 0.
+000135     77 WS-SUM-TROIS PIC 9(8) VALUE 0.
+000136     77 WS-CNT-PREM PIC 9 VALUE 0.
+000137     77 WS-CNT-DEUX PIC 9 VALUE 0.
+000138     77 WS-CNT-TROIS PIC 9 VALUE 0.
+000139     77 WS-AVG-PREM PIC 9(6) VALUE 0.
+000140     77 WS-AVG-DEUX PIC 9(6) VALUE 0.
+000141     77 WS-AVG-TROIS PIC 9(6) VALUE 0.
+000142     77 WS-TREND-PREM PIC X(7) VALUE SPACES.
+000143     77 WS-TREND-DEUX PIC X(7) VALUE SPACES.
+000144     77 WS-TREND-TROIS PIC X(7) VALUE SPACES.
+000145 PROCEDURE DIVISION.
+000146 main.
+000147* JOUR5_INPUT peut contenir plusieurs fichiers (generations/extraits
+000148* multiples) separes par des virgules ; chacun est traite a son
+000149* tour et les compteurs sont cumules sur l'ensemble.
+000150     ACCEPT WS-INPUT-LIST FROM ENVIRONMENT "JOUR5_INPUT".
+000151     IF WS-INPUT-LIST = SPACES
+000152         MOVE "input" TO WS-INPUT-LIST
+000153     END-IF.
+000154     UNSTRING WS-INPUT-LIST DELIMITED BY ","
+000155         INTO WS-INPUT-ENTRY(1) WS-INPUT-ENTRY(2)
+000156              WS-INPUT-ENTRY(3) WS-INPUT-ENTRY(4)
+000157              WS-INPUT-ENTRY(5) WS-INPUT-ENTRY(6)
+000158              WS-INPUT-ENTRY(7) WS-INPUT-ENTRY(8)
+000159              WS-INPUT-ENTRY(9) WS-INPUT-ENTRY(10)
+000160         TALLYING IN WS-INPUT-COUNT
+000161     END-UNSTRING.
+000162* JOUR5_INPUT n'alimente que 10 emplacements ; une liste plus longue
+000163* est silencieusement tronquee par l'UNSTRING ci-dessus, donc on
+000164* compte les virgules separement pour detecter ce cas et avertir
+000165* l'operateur au lieu de perdre des fichiers sans le signaler.
+000166     MOVE 0 TO WS-INPUT-COMMAS.
+000167     INSPECT WS-INPUT-LIST TALLYING WS-INPUT-COMMAS FOR ALL ",".
+000168     MOVE 'N' TO WS-INPUT-OVERFLOW.
+000169     IF WS-INPUT-COMMAS > 9
+000170         MOVE 'Y' TO WS-INPUT-OVERFLOW
+000171     END-IF.
+000172     ACCEPT WS-RESTART-PARM FROM ENVIRONMENT "JOUR5_RESTART".
+000173* ACCEPT FROM ENVIRONMENT renvoie une valeur justifiee a gauche et
+000174* completee par des espaces (ex. JOUR5_RESTART=2 donne "2     ") ;
+000175* FUNCTION TRIM + TEST-NUMVAL evite que le test NUMERIC n'echoue
+000176* a cause de ce bourrage et n'exige un operateur saisissant
+000177* exactement 6 chiffres.
+000178     COMPUTE WS-RESTART-CHK =
+000179         FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-RESTART-PARM)).
+000180     IF WS-RESTART-CHK = 0
+000181         COMPUTE WS-RESTART-FROM =
+000182             FUNCTION NUMVAL(FUNCTION TRIM(WS-RESTART-PARM))
+000183     END-IF.
+000184* JOUR5_RULESET selectionne le(s) jeu(x) de regles a executer :
+000185* "1" = partie 1 seule, "2" = partie 2 seule, "3" = partie 3
+000186* seule, "ALL" (ou vide/invalide) = les trois, comme avant.
+000187     ACCEPT WS-RULESET FROM ENVIRONMENT "JOUR5_RULESET".
+000188     IF WS-RULESET NOT = "1" AND WS-RULESET NOT = "2"
+000189             AND WS-RULESET NOT = "3"
+000190         MOVE "ALL" TO WS-RULESET
+000191     END-IF.
+000192     MOVE 'N' TO WS-RAN-PREM.
+000193     MOVE 'N' TO WS-RAN-DEUX.
+000194     MOVE 'N' TO WS-RAN-TROIS.
+000195     IF WS-RULESET = "1" OR WS-RULESET = "ALL"
+000196         MOVE 'Y' TO WS-RAN-PREM
+000197     END-IF.
+000198     IF WS-RULESET = "2" OR WS-RULESET = "ALL"
+000199         MOVE 'Y' TO WS-RAN-DEUX
+000200     END-IF.
+000201     IF WS-RULESET = "3" OR WS-RULESET = "ALL"
+000202         MOVE 'Y' TO WS-RAN-TROIS
+000203     END-IF.
+000204* JOUR5_VOWELS choisit le jeu de voyelles de la partie 1 :
+000205* "AEIOUY" reprend le fork a 6 voyelles de l'ancien test.cob, tout
+000206* le reste (y compris vide/invalide) garde les 5 voyelles d'origine.
+000207     ACCEPT WS-VOWEL-MODE FROM ENVIRONMENT "JOUR5_VOWELS".
+000208     IF WS-VOWEL-MODE = "AEIOUY"
+000209         MOVE "aeiouy" TO WS-VOWELS
+000210     ELSE
+000211         MOVE "aeiou " TO WS-VOWELS
+000212     END-IF.
+000213* Une reprise (JOUR5_RESTART > 0) doit redemarrer les compteurs a
+000214* partir de l'etat enregistre dans checkpoint.dat au moment de
+000215* l'arret, sinon le rapport de fin de job ne refleterait que les
+000216* lignes traitees depuis la reprise au lieu du fichier complet.
+000217* Cette lecture doit precéder l'OPEN OUTPUT qui tronque
+000218* checkpoint.dat pour le present passage. restore-checkpoint
+000219* ramene aussi WS-RESTART-FROM au dernier point de reprise reel
+000220* (un multiple de WS-CHECKPOINT-EVERY), pour que le test de saut
+000221* plus bas dans la boucle de lecture ne s'appuie pas sur une
+000222* valeur arbitraire fournie par l'operateur.
+000223* WS-RESTART-REQUESTED garde la valeur demandee avant que
+000224* restore-checkpoint ne ramene WS-RESTART-FROM au dernier point de
+000225* reprise reel : les lignes entre les deux ont deja leur ligne
+000226* d'audit/exceptions/dual-approved ecrite par le passage interrompu
+000227* et seront rejouees pour recalculer les compteurs, mais ne doivent
+000228* pas etre reecrites dans ces fichiers (voir plus bas dans la boucle
+000229* de lecture).
+000230     MOVE WS-RESTART-FROM TO WS-RESTART-REQUESTED.
+000231     IF WS-RESTART-FROM > 0
+000232         PERFORM restore-checkpoint
+000233     END-IF.
+000234* Une reprise ne doit pas tronquer les fichiers de sortie deja
+000235* produits par le passage interrompu (seul checkpoint.dat, deja
+000236* relu ci-dessus, doit repartir de zero) : report.txt,
+000237* exceptions.txt, audit.txt et dual-approved.txt sont completes en
+000238* mode EXTEND plutot que recrees, pour que les lignes du passage
+000239* initial restent visibles apres la reprise.
+000240     IF WS-RESTART-FROM > 0
+000241         OPEN EXTEND REPORT-FILE
+000242         IF WS-REPORT-STATUS = "35"
+000243             OPEN OUTPUT REPORT-FILE
+000244         END-IF
+000245         OPEN EXTEND EXCEPTIONS-FILE
+000246         IF WS-EXC-STATUS = "35"
+000247             OPEN OUTPUT EXCEPTIONS-FILE
+000248         END-IF
+000249         OPEN EXTEND AUDIT-FILE
+000250         IF WS-AUDIT-STATUS = "35"
+000251             OPEN OUTPUT AUDIT-FILE
+000252             MOVE
+000253      "Chaine - Partie 1 - Partie 2 - Partie 3 - Paire - Ecart"
+000254                 TO AUDIT-LINE
+000255             WRITE AUDIT-LINE END-WRITE
+000256         END-IF
+000257         OPEN EXTEND DUAL-FILE
+000258         IF WS-DUAL-STATUS = "35"
+000259             OPEN OUTPUT DUAL-FILE
+000260         END-IF
+000261     ELSE
+000262         OPEN OUTPUT REPORT-FILE
+000263         OPEN OUTPUT EXCEPTIONS-FILE
+000264         OPEN OUTPUT AUDIT-FILE
+000265         MOVE
+000266      "Chaine - Partie 1 - Partie 2 - Partie 3 - Paire - Ecart"
+000267             TO AUDIT-LINE
+000268         WRITE AUDIT-LINE END-WRITE
+000269         OPEN OUTPUT DUAL-FILE
+000270     END-IF.
+000271     OPEN OUTPUT CHECKPOINT-FILE.
+000272     MOVE "Rapport jour-cinq - chaines sympathiques"
+000273        TO REPORT-LINE.
+000274     WRITE REPORT-LINE END-WRITE.
+000275     MOVE SPACES TO REPORT-LINE.
+000276     STRING "Jeu de regles utilise : " WS-RULESET
+000277         INTO REPORT-LINE
+000278     END-STRING.
+000279     WRITE REPORT-LINE END-WRITE.
+000280     MOVE SPACES TO REPORT-LINE.
+000281     STRING "Jeu de voyelles utilise (partie 1) : " WS-VOWELS
+000282         INTO REPORT-LINE
+000283     END-STRING.
+000284     WRITE REPORT-LINE END-WRITE.
+000285     IF WS-INPUT-OVERFLOW = 'Y'
+000286         DISPLAY "ATTENTION : JOUR5_INPUT depasse 10 fichiers, "
+000287             "le reste est ignore" END-DISPLAY
+000288         MOVE SPACES TO REPORT-LINE
+000289         STRING "ATTENTION : JOUR5_INPUT tronque a 10 fichiers "
+000290             "(liste fournie plus longue)"
+000291             INTO REPORT-LINE
+000292         END-STRING
+000293         WRITE REPORT-LINE END-WRITE
+000294     END-IF.
+000295     PERFORM VARYING WS-FILE-IDX FROM 1 BY 1
+000296             UNTIL WS-FILE-IDX > WS-INPUT-COUNT
+000297        MOVE WS-INPUT-ENTRY(WS-FILE-IDX) TO WS-INPUT-FILE
+000298        MOVE 'N' TO FILE-STATUS
+000299        OPEN INPUT FILE1
+000300* Un nom absent/mal orthographe dans JOUR5_INPUT ne doit pas etre
+000301* saute en silence comme avant : on l'annonce au meme endroit que
+000302* le plafond de 10 fichiers, et on force la fin de fichier pour que
+000303* la boucle ci-dessous ne tente aucune lecture sur un FD non ouvert.
+000304        IF WS-FILE1-STATUS NOT = "00"
+000305            DISPLAY "ATTENTION : ouverture impossible de "
+000306                WS-INPUT-FILE " (status " WS-FILE1-STATUS
+000307                ") - fichier ignore" END-DISPLAY
+000308            MOVE SPACES TO REPORT-LINE
+000309            STRING "ATTENTION : fichier ignore (ouverture "
+000310                "impossible, status " WS-FILE1-STATUS "): "
+000311                WS-INPUT-FILE
+000312                INTO REPORT-LINE
+000313            END-STRING
+000314            WRITE REPORT-LINE END-WRITE
+000315            MOVE 'Y' TO FILE-STATUS
+000316        END-IF
+000317        PERFORM UNTIL EOF
+000318        INITIALIZE INPUT-FILE
+000319        READ FILE1 RECORD INTO MY-FILE
+000320* Lorsqu’on arrive à la fin du fichier, on met Y pour le signaler
+000321        AT END MOVE 'Y' TO FILE-STATUS
+000322        NOT AT END
+000323           ADD 1 TO WS-LINE-NO
+000324           MOVE WS-LINE-NO TO MY-SEQ-NUM
+000325* Entre le dernier checkpoint reel (WS-RESTART-FROM, recalibre par
+000326* restore-checkpoint) et la valeur demandee par l'operateur
+000327* (WS-RESTART-REQUESTED), les enregistrements sont rejoues pour
+000328* recalculer les compteurs mais leurs lignes d'audit/exceptions/
+000329* dual-approved existent deja depuis le passage interrompu : ne pas
+000330* les reecrire une seconde fois.
+000331     MOVE 'N' TO WS-SUPPRESS-OUTPUT
+000332     IF WS-RESTART-FROM > 0 AND WS-LINE-NO <= WS-RESTART-REQUESTED
+000333         MOVE 'Y' TO WS-SUPPRESS-OUTPUT
+000334     END-IF
+000335           IF WS-LINE-NO > WS-RESTART-FROM THEN
+000336           IF WS-REC-LEN NOT = 17 THEN
+000337               ADD 1 TO NB-REJETS
+000338               IF WS-SUPPRESS-OUTPUT = 'N'
+000339               MOVE SPACES TO EXCEPTIONS-LINE
+000340               STRING "Ligne " MY-SEQ-NUM
+000341                   " - longueur invalide (" WS-REC-LEN
+000342                   ") : " MY-STR
+000343                   INTO EXCEPTIONS-LINE
+000344               END-STRING
+000345               WRITE EXCEPTIONS-LINE END-WRITE
+000346               END-IF
+000347           ELSE
+000348               CALL "hub" USING
+000349                BY CONTENT MY-STR,
+000350                BY CONTENT WS-RULESET
+000351                BY REFERENCE NB-NICE-PREM
+000352                BY REFERENCE NB-NICE-DEUX
+000353                BY REFERENCE NB-NICE-TROIS
+000354* On passe par référence NB-NICE pour les incrémenter
+000355                BY REFERENCE NB-REJ-VOYELLES
+000356                BY REFERENCE NB-REJ-PAIRE-INTERDITE
+000357                BY REFERENCE NB-REJ-SANS-DOUBLE
+000358                BY REFERENCE NB-REJ-SANS-ENTRE-DEUX
+000359                BY REFERENCE NB-REJ-SANS-PAIRE
+000360                BY REFERENCE NB-REJ-TROIS
+000361                BY REFERENCE NB-REJ-CARACTERES
+000362                BY REFERENCE WS-INVALID-CONTENT
+000363                BY CONTENT WS-VOWELS
+000364                BY REFERENCE WS-PREM-FLAG
+000365                BY REFERENCE WS-DEUX-FLAG
+000366                BY REFERENCE WS-TROIS-FLAG
+000367                BY REFERENCE WS-MATCHED-PAIR
+000368                BY REFERENCE WS-MATCHED-GAP-CHAR
+000369                END-CALL
+000370               IF WS-INVALID-CONTENT = 'Y' THEN
+000371                   ADD 1 TO NB-REJETS
+000372                   IF WS-SUPPRESS-OUTPUT = 'N'
+000373                   MOVE SPACES TO EXCEPTIONS-LINE
+000374                   STRING "Ligne " MY-SEQ-NUM
+000375                       " - caracteres invalides : " MY-STR
+000376                       INTO EXCEPTIONS-LINE
+000377                   END-STRING
+000378                   WRITE EXCEPTIONS-LINE END-WRITE
+000379                   END-IF
+000380               ELSE
+000381                   ADD 1 TO WS-TOTAL-SCORED
+000382               END-IF
+000383* dual-approved.txt : extrait des chaines validees a la fois par la
+000384* partie 1 et la partie 2, pour le systeme de provisioning aval.
+000385* AUDIT-FILE/DUAL-FILE sont ouverts une seule fois avant cette
+000386* boucle (voir plus haut) et fermes une seule fois a la fin du job,
+000387* comme les autres fichiers de sortie, plutot qu'a chaque ligne.
+000388               IF WS-SUPPRESS-OUTPUT = 'N' THEN
+000389               IF WS-PREM-FLAG = 'Y' AND WS-DEUX-FLAG = 'Y' THEN
+000390                   MOVE SPACES TO DUAL-LINE
+000391                   MOVE MY-STR TO DUAL-LINE
+000392                   WRITE DUAL-LINE END-WRITE
+000393               END-IF
+000394               MOVE SPACES TO AUDIT-LINE
+000395               STRING MY-STR " - Partie 1 : " WS-PREM-FLAG
+000396                   " - Partie 2 : " WS-DEUX-FLAG
+000397                   " - Partie 3 : " WS-TROIS-FLAG
+000398                   " - Paire : " WS-MATCHED-PAIR
+000399                   " - Ecart : " WS-MATCHED-GAP-CHAR
+000400                   INTO AUDIT-LINE
+000401               END-STRING
+000402               WRITE AUDIT-LINE END-WRITE
+000403               END-IF
+000404           END-IF
+000405           IF FUNCTION MOD(WS-LINE-NO, WS-CHECKPOINT-EVERY) = 0
+000406               THEN
+000407                   MOVE SPACES TO CHECKPOINT-LINE
+000408* Format fixe (pas de libelle) pour pouvoir etre relu par
+000409* restore-checkpoint via reference modification sur une reprise.
+000410                   STRING WS-LINE-NO NB-NICE-PREM NB-NICE-DEUX
+000411                       NB-NICE-TROIS NB-REJ-VOYELLES
+000412                       NB-REJ-PAIRE-INTERDITE NB-REJ-SANS-DOUBLE
+000413                       NB-REJ-SANS-ENTRE-DEUX NB-REJ-SANS-PAIRE
+000414                       NB-REJ-TROIS NB-REJ-CARACTERES NB-REJETS
+000415                       WS-TOTAL-SCORED
+000416                       INTO CHECKPOINT-LINE
+000417                   END-STRING
+000418                   WRITE CHECKPOINT-LINE END-WRITE
+000419           END-IF
+000420           END-IF
+000421        END-READ
+000422        END-PERFORM
+000423        IF WS-FILE1-STATUS = "00"
+000424            CLOSE FILE1
+000425        END-IF
+000426     END-PERFORM.
+000427     DISPLAY "Nombres de bonnes chaines :" END-DISPLAY.
+000428     DISPLAY "Dans la partie 1 : " NB-NICE-PREM END-DISPLAY.
+000429     DISPLAY "Dans la partie 2 : " NB-NICE-DEUX END-DISPLAY.
+000430     DISPLAY "Dans la partie 3 : " NB-NICE-TROIS END-DISPLAY.
+000431     DISPLAY "Enregistrements rejetes : " NB-REJETS END-DISPLAY.
+000432     DISPLAY "  - Part. 1 voyelles insuffisantes : "
+000433         NB-REJ-VOYELLES END-DISPLAY.
+000434     DISPLAY "  - Part. 1 paire interdite : "
+000435         NB-REJ-PAIRE-INTERDITE END-DISPLAY.
+000436     DISPLAY "  - Part. 1 pas de double : "
+000437         NB-REJ-SANS-DOUBLE END-DISPLAY.
+000438     DISPLAY "  - Part. 2 pas d'entre-deux : "
+000439         NB-REJ-SANS-ENTRE-DEUX END-DISPLAY.
+000440     DISPLAY "  - Part. 2 pas de paire repetee : "
+000441         NB-REJ-SANS-PAIRE END-DISPLAY.
+000442     DISPLAY "  - Part. 3 regle non respectee : "
+000443         NB-REJ-TROIS END-DISPLAY.
+000444     DISPLAY "  - Caracteres hors a-z : "
+000445         NB-REJ-CARACTERES END-DISPLAY.
+000446     MOVE SPACES TO REPORT-LINE.
+000447     STRING "Dans la partie 1 : " NB-NICE-PREM
+000448         INTO REPORT-LINE
+000449     END-STRING.
+000450     WRITE REPORT-LINE END-WRITE.
+000451     MOVE SPACES TO REPORT-LINE.
+000452     STRING "Dans la partie 2 : " NB-NICE-DEUX
+000453         INTO REPORT-LINE
+000454     END-STRING.
+000455     WRITE REPORT-LINE END-WRITE.
+000456     MOVE SPACES TO REPORT-LINE.
+000457     STRING "Dans la partie 3 : " NB-NICE-TROIS
+000458         INTO REPORT-LINE
+000459     END-STRING.
+000460     WRITE REPORT-LINE END-WRITE.
+000461     MOVE SPACES TO REPORT-LINE.
+000462     STRING "Enregistrements rejetes : " NB-REJETS
+000463         INTO REPORT-LINE
+000464     END-STRING.
+000465     WRITE REPORT-LINE END-WRITE.
+000466     MOVE SPACES TO REPORT-LINE.
+000467     STRING "  - Part. 1 voyelles insuffisantes : "
+000468         NB-REJ-VOYELLES INTO REPORT-LINE
+000469     END-STRING.
+000470     WRITE REPORT-LINE END-WRITE.
+000471     MOVE SPACES TO REPORT-LINE.
+000472     STRING "  - Part. 1 paire interdite : "
+000473         NB-REJ-PAIRE-INTERDITE INTO REPORT-LINE
+000474     END-STRING.
+000475     WRITE REPORT-LINE END-WRITE.
+000476     MOVE SPACES TO REPORT-LINE.
+000477     STRING "  - Part. 1 pas de double : "
+000478         NB-REJ-SANS-DOUBLE INTO REPORT-LINE
+000479     END-STRING.
+000480     WRITE REPORT-LINE END-WRITE.
+000481     MOVE SPACES TO REPORT-LINE.
+000482     STRING "  - Part. 2 pas d'entre-deux : "
+000483         NB-REJ-SANS-ENTRE-DEUX INTO REPORT-LINE
+000484     END-STRING.
+000485     WRITE REPORT-LINE END-WRITE.
+000486     MOVE SPACES TO REPORT-LINE.
+000487     STRING "  - Part. 2 pas de paire repetee : "
+000488         NB-REJ-SANS-PAIRE INTO REPORT-LINE
+000489     END-STRING.
+000490     WRITE REPORT-LINE END-WRITE.
+000491     MOVE SPACES TO REPORT-LINE.
+000492     STRING "  - Part. 3 regle non respectee : "
+000493         NB-REJ-TROIS INTO REPORT-LINE
+000494     END-STRING.
+000495     WRITE REPORT-LINE END-WRITE.
+000496     MOVE SPACES TO REPORT-LINE.
+000497     STRING "  - Caracteres hors a-z : "
+000498         NB-REJ-CARACTERES INTO REPORT-LINE
+000499     END-STRING.
+000500     WRITE REPORT-LINE END-WRITE.
+000501* Pourcentage de chaines sympathiques par jeu de regles, et
+000502* tendance par rapport a la moyenne des derniers jours de
+000503* traitement (lus dans history.dat, un enregistrement par jour
+000504* calendaire). Un jeu de regles non execute lors de ce passage
+000505* (JOUR5_RULESET) affiche N/A plutot qu'un faux 0.00%, qui serait
+000506* lu a tort comme "aucune chaine sympathique cette fois-ci".
+000507     IF WS-TOTAL-SCORED > 0
+000508         COMPUTE WS-PCT-PREM =
+000509             NB-NICE-PREM * 100 / WS-TOTAL-SCORED
+000510         COMPUTE WS-PCT-DEUX =
+000511             NB-NICE-DEUX * 100 / WS-TOTAL-SCORED
+000512         COMPUTE WS-PCT-TROIS =
+000513             NB-NICE-TROIS * 100 / WS-TOTAL-SCORED
+000514     ELSE
+000515         MOVE 0 TO WS-PCT-PREM WS-PCT-DEUX WS-PCT-TROIS
+000516     END-IF.
+000517     IF WS-RAN-PREM = 'Y'
+000518         MOVE SPACES TO WS-PCT-PREM-TXT
+000519         STRING WS-PCT-PREM "%" INTO WS-PCT-PREM-TXT
+000520     ELSE
+000521         MOVE "N/A" TO WS-PCT-PREM-TXT
+000522     END-IF.
+000523     IF WS-RAN-DEUX = 'Y'
+000524         MOVE SPACES TO WS-PCT-DEUX-TXT
+000525         STRING WS-PCT-DEUX "%" INTO WS-PCT-DEUX-TXT
+000526     ELSE
+000527         MOVE "N/A" TO WS-PCT-DEUX-TXT
+000528     END-IF.
+000529     IF WS-RAN-TROIS = 'Y'
+000530         MOVE SPACES TO WS-PCT-TROIS-TXT
+000531         STRING WS-PCT-TROIS "%" INTO WS-PCT-TROIS-TXT
+000532     ELSE
+000533         MOVE "N/A" TO WS-PCT-TROIS-TXT
+000534     END-IF.
+000535     MOVE SPACES TO REPORT-LINE.
+000536     STRING "Pourcentage sympathiques - Partie 1 : "
+000537         WS-PCT-PREM-TXT
+000538         " - Partie 2 : " WS-PCT-DEUX-TXT
+000539         " - Partie 3 : " WS-PCT-TROIS-TXT
+000540         INTO REPORT-LINE
+000541     END-STRING.
+000542     WRITE REPORT-LINE END-WRITE.
+000543     OPEN INPUT HISTORY-FILE.
+000544     IF WS-HIST-STATUS = "00"
+000545         PERFORM UNTIL WS-HIST-STATUS NOT = "00"
+000546             READ HISTORY-FILE INTO HISTORY-LINE
+000547             IF WS-HIST-STATUS = "00"
+000548                 IF WS-HIST-READ-COUNT < 5
+000549                     ADD 1 TO WS-HIST-READ-COUNT
+000550                 ELSE
+000551                     PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+000552                             UNTIL WS-HIST-IDX > 4
+000553                         COMPUTE WS-HIST-IDX2 = WS-HIST-IDX + 1
+000554                         MOVE WS-HIST-ENTRY(WS-HIST-IDX2)
+000555                             TO WS-HIST-ENTRY(WS-HIST-IDX)
+000556                     END-PERFORM
+000557                 END-IF
+000558                 MOVE HISTORY-LINE(1:8)
+000559                     TO WS-HIST-DATE(WS-HIST-READ-COUNT)
+000560                 MOVE HISTORY-LINE(9:1)
+000561                     TO WS-HIST-PFLAG(WS-HIST-READ-COUNT)
+000562                 MOVE HISTORY-LINE(10:6)
+000563                     TO WS-HIST-PREM(WS-HIST-READ-COUNT)
+000564                 MOVE HISTORY-LINE(16:1)
+000565                     TO WS-HIST-DFLAG(WS-HIST-READ-COUNT)
+000566                 MOVE HISTORY-LINE(17:6)
+000567                     TO WS-HIST-DEUX(WS-HIST-READ-COUNT)
+000568                 MOVE HISTORY-LINE(23:1)
+000569                     TO WS-HIST-TFLAG(WS-HIST-READ-COUNT)
+000570                 MOVE HISTORY-LINE(24:6)
+000571                     TO WS-HIST-TROIS(WS-HIST-READ-COUNT)
+000572             END-IF
+000573         END-PERFORM
+000574         CLOSE HISTORY-FILE
+000575     END-IF.
+000576     MOVE SPACES TO REPORT-LINE.
+000577     IF WS-HIST-READ-COUNT = 0
+000578         STRING "Tendance : pas d'historique disponible"
+000579             INTO REPORT-LINE
+000580         END-STRING
+000581         WRITE REPORT-LINE END-WRITE
+000582     ELSE
+000583         MOVE 0 TO WS-SUM-PREM WS-SUM-DEUX WS-SUM-TROIS
+000584         MOVE 0 TO WS-CNT-PREM WS-CNT-DEUX WS-CNT-TROIS
+000585         PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+000586                 UNTIL WS-HIST-IDX > WS-HIST-READ-COUNT
+000587             IF WS-HIST-PFLAG(WS-HIST-IDX) = 'Y'
+000588                 ADD WS-HIST-PREM(WS-HIST-IDX) TO WS-SUM-PREM
+000589                 ADD 1 TO WS-CNT-PREM
+000590             END-IF
+000591             IF WS-HIST-DFLAG(WS-HIST-IDX) = 'Y'
+000592                 ADD WS-HIST-DEUX(WS-HIST-IDX) TO WS-SUM-DEUX
+000593                 ADD 1 TO WS-CNT-DEUX
+000594             END-IF
+000595             IF WS-HIST-TFLAG(WS-HIST-IDX) = 'Y'
+000596                 ADD WS-HIST-TROIS(WS-HIST-IDX) TO WS-SUM-TROIS
+000597                 ADD 1 TO WS-CNT-TROIS
+000598             END-IF
+000599         END-PERFORM
+000600         IF WS-RAN-PREM = 'Y' AND WS-CNT-PREM > 0
+000601             DIVIDE WS-SUM-PREM BY WS-CNT-PREM GIVING WS-AVG-PREM
+000602             MOVE "STABLE" TO WS-TREND-PREM
+000603             IF NB-NICE-PREM > WS-AVG-PREM
+000604                 MOVE "HAUSSE" TO WS-TREND-PREM
+000605             END-IF
+000606             IF NB-NICE-PREM < WS-AVG-PREM
+000607                 MOVE "BAISSE" TO WS-TREND-PREM
+000608             END-IF
+000609         ELSE
+000610             MOVE "N/A" TO WS-TREND-PREM
+000611         END-IF
+000612         IF WS-RAN-DEUX = 'Y' AND WS-CNT-DEUX > 0
+000613             DIVIDE WS-SUM-DEUX BY WS-CNT-DEUX GIVING WS-AVG-DEUX
+000614             MOVE "STABLE" TO WS-TREND-DEUX
+000615             IF NB-NICE-DEUX > WS-AVG-DEUX
+000616                 MOVE "HAUSSE" TO WS-TREND-DEUX
+000617             END-IF
+000618             IF NB-NICE-DEUX < WS-AVG-DEUX
+000619                 MOVE "BAISSE" TO WS-TREND-DEUX
+000620             END-IF
+000621         ELSE
+000622             MOVE "N/A" TO WS-TREND-DEUX
+000623         END-IF
+000624         IF WS-RAN-TROIS = 'Y' AND WS-CNT-TROIS > 0
+000625             DIVIDE WS-SUM-TROIS BY WS-CNT-TROIS
+000626                 GIVING WS-AVG-TROIS
+000627             MOVE "STABLE" TO WS-TREND-TROIS
+000628             IF NB-NICE-TROIS > WS-AVG-TROIS
+000629                 MOVE "HAUSSE" TO WS-TREND-TROIS
+000630             END-IF
+000631             IF NB-NICE-TROIS < WS-AVG-TROIS
+000632                 MOVE "BAISSE" TO WS-TREND-TROIS
+000633             END-IF
+000634         ELSE
+000635             MOVE "N/A" TO WS-TREND-TROIS
+000636         END-IF
+000637         STRING "Tendance vs " WS-HIST-READ-COUNT
+000638             " dernier(s) jour(s) - Partie 1 : " WS-TREND-PREM
+000639             " - Partie 2 : " WS-TREND-DEUX
+000640             " - Partie 3 : " WS-TREND-TROIS
+000641             INTO REPORT-LINE
+000642         END-STRING
+000643         WRITE REPORT-LINE END-WRITE
+000644     END-IF.
+000645     PERFORM update-history.
+000646     CLOSE REPORT-FILE.
+000647     CLOSE EXCEPTIONS-FILE.
+000648     CLOSE CHECKPOINT-FILE.
+000649     CLOSE AUDIT-FILE.
+000650     CLOSE DUAL-FILE.
+000651     STOP RUN.
+000652
+000653 restore-checkpoint.
+000654* Relit l'ancien checkpoint.dat (avant qu'il soit tronque par l'OPEN
+000655* OUTPUT de ce passage) et restaure les compteurs tels qu'ils
+000656* etaient au dernier point de reprise <= JOUR5_RESTART, pour que
+000657* le rapport de fin de job reflete bien le fichier complet et pas
+000658* seulement les lignes traitees depuis la reprise.
+000659     MOVE 0 TO NB-NICE-PREM NB-NICE-DEUX NB-NICE-TROIS
+000660         NB-REJ-VOYELLES NB-REJ-PAIRE-INTERDITE
+000661         NB-REJ-SANS-DOUBLE NB-REJ-SANS-ENTRE-DEUX
+000662         NB-REJ-SANS-PAIRE NB-REJ-TROIS NB-REJ-CARACTERES
+000663         NB-REJETS WS-TOTAL-SCORED.
+000664     MOVE 0 TO WS-CKPT-FOUND-LINE.
+000665     OPEN INPUT CHECKPOINT-FILE.
+000666     IF WS-CKPT-FILE-STATUS = "00"
+000667         PERFORM UNTIL WS-CKPT-FILE-STATUS NOT = "00"
+000668             READ CHECKPOINT-FILE
+000669             IF WS-CKPT-FILE-STATUS = "00"
+000670                 MOVE CHECKPOINT-LINE(1:6) TO WS-CKPT-LINE-NO
+000671                 IF WS-CKPT-LINE-NO <= WS-RESTART-FROM
+000672                     MOVE CHECKPOINT-LINE(7:6) TO NB-NICE-PREM
+000673                     MOVE CHECKPOINT-LINE(13:6) TO NB-NICE-DEUX
+000674                     MOVE CHECKPOINT-LINE(19:6) TO NB-NICE-TROIS
+000675                     MOVE CHECKPOINT-LINE(25:6)
+000676                         TO NB-REJ-VOYELLES
+000677                     MOVE CHECKPOINT-LINE(31:6)
+000678                         TO NB-REJ-PAIRE-INTERDITE
+000679                     MOVE CHECKPOINT-LINE(37:6)
+000680                         TO NB-REJ-SANS-DOUBLE
+000681                     MOVE CHECKPOINT-LINE(43:6)
+000682                         TO NB-REJ-SANS-ENTRE-DEUX
+000683                     MOVE CHECKPOINT-LINE(49:6)
+000684                         TO NB-REJ-SANS-PAIRE
+000685                     MOVE CHECKPOINT-LINE(55:6) TO NB-REJ-TROIS
+000686                     MOVE CHECKPOINT-LINE(61:6)
+000687                         TO NB-REJ-CARACTERES
+000688                     MOVE CHECKPOINT-LINE(67:6) TO NB-REJETS
+000689                     MOVE CHECKPOINT-LINE(73:6)
+000690                         TO WS-TOTAL-SCORED
+000691* Le point de reprise REELLEMENT restaure peut differer de la
+000692* valeur brute fournie par JOUR5_RESTART (les checkpoints n'etant
+000693* ecrits que tous les WS-CHECKPOINT-EVERY enregistrements) ; on
+000694* le memorise pour recaler WS-RESTART-FROM apres la boucle, afin
+000695* que le saut de lignes plus bas se fasse sur la meme frontiere
+000696* que les compteurs restaures.
+000697                     MOVE WS-CKPT-LINE-NO TO WS-CKPT-FOUND-LINE
+000698                 END-IF
+000699             END-IF
+000700         END-PERFORM
+000701         CLOSE CHECKPOINT-FILE
+000702     END-IF.
+000703     MOVE WS-CKPT-FOUND-LINE TO WS-RESTART-FROM.
+000704
+000705 update-history.
+000706* N'ajoute qu'une seule ligne d'historique par jour calendaire : si
+000707* le dernier enregistrement lu date d'aujourd'hui, on le met a jour
+000708* en place (reprise ou relance le meme jour) plutot que d'en
+000709* ajouter un autre, pour que "tendance vs N derniers jours" reste
+000710* comparable a N derniers jours ouvres et non N dernieres
+000711* executions.
+000712     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+000713     IF WS-HIST-READ-COUNT > 0
+000714             AND WS-HIST-DATE(WS-HIST-READ-COUNT) = WS-TODAY
+000715         MOVE WS-HIST-READ-COUNT TO WS-HIST-TARGET
+000716     ELSE
+000717         IF WS-HIST-READ-COUNT < 5
+000718             ADD 1 TO WS-HIST-READ-COUNT
+000719             MOVE WS-HIST-READ-COUNT TO WS-HIST-TARGET
+000720         ELSE
+000721             PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+000722                     UNTIL WS-HIST-IDX > 4
+000723                 COMPUTE WS-HIST-IDX2 = WS-HIST-IDX + 1
+000724                 MOVE WS-HIST-ENTRY(WS-HIST-IDX2)
+000725                     TO WS-HIST-ENTRY(WS-HIST-IDX)
+000726             END-PERFORM
+000727             MOVE 5 TO WS-HIST-TARGET
+000728         END-IF
+000729         MOVE WS-TODAY TO WS-HIST-DATE(WS-HIST-TARGET)
+000730         MOVE 'N' TO WS-HIST-PFLAG(WS-HIST-TARGET)
+000731         MOVE 'N' TO WS-HIST-DFLAG(WS-HIST-TARGET)
+000732         MOVE 'N' TO WS-HIST-TFLAG(WS-HIST-TARGET)
+000733         MOVE 0 TO WS-HIST-PREM(WS-HIST-TARGET)
+000734         MOVE 0 TO WS-HIST-DEUX(WS-HIST-TARGET)
+000735         MOVE 0 TO WS-HIST-TROIS(WS-HIST-TARGET)
+000736     END-IF.
+000737* Seuls les jeux de regles reellement executes lors de ce passage
+000738* remplacent leur valeur du jour ; les autres gardent celle deja
+000739* enregistree plus tot le meme jour (ex. reprise partielle), pour
+000740* ne jamais ecraser une valeur reelle par un faux zero.
+000741     IF WS-RAN-PREM = 'Y'
+000742         MOVE 'Y' TO WS-HIST-PFLAG(WS-HIST-TARGET)
+000743         MOVE NB-NICE-PREM TO WS-HIST-PREM(WS-HIST-TARGET)
+000744     END-IF.
+000745     IF WS-RAN-DEUX = 'Y'
+000746         MOVE 'Y' TO WS-HIST-DFLAG(WS-HIST-TARGET)
+000747         MOVE NB-NICE-DEUX TO WS-HIST-DEUX(WS-HIST-TARGET)
+000748     END-IF.
+000749     IF WS-RAN-TROIS = 'Y'
+000750         MOVE 'Y' TO WS-HIST-TFLAG(WS-HIST-TARGET)
+000751         MOVE NB-NICE-TROIS TO WS-HIST-TROIS(WS-HIST-TARGET)
+000752     END-IF.
+000753     OPEN OUTPUT HISTORY-FILE.
+000754     PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+000755             UNTIL WS-HIST-IDX > WS-HIST-READ-COUNT
+000756         MOVE SPACES TO HISTORY-LINE
+000757         STRING WS-HIST-DATE(WS-HIST-IDX)
+000758             WS-HIST-PFLAG(WS-HIST-IDX)
+000759             WS-HIST-PREM(WS-HIST-IDX) WS-HIST-DFLAG(WS-HIST-IDX)
+000760             WS-HIST-DEUX(WS-HIST-IDX) WS-HIST-TFLAG(WS-HIST-IDX)
+000761             WS-HIST-TROIS(WS-HIST-IDX)
+000762             INTO HISTORY-LINE
+000763         END-STRING
+000764         WRITE HISTORY-LINE END-WRITE
+000765     END-PERFORM.
+000766     CLOSE HISTORY-FILE.
+000767
+000768*****************************************************************
+000769* hub : exécute les 3 jeux de regles et prepare l'audit
+000770* STR : la chaine à passer en paramètre aux jeux de regles
+000771* NB-PREM/NB-DEUX/NB-TROIS : (REFERENCE) nombre de bonnes chaines
+000772* Ces compteurs seront incrémentés. PREM-FLAG/DEUX-FLAG/TROIS-FLAG
+000773* et MATCHED-PAIR/MATCHED-GAP-CHAR sont renvoyes a l'appelant, qui
+000774* est seul proprietaire de AUDIT-FILE/DUAL-FILE (ouverts/fermes une
+000775* seule fois par main, pas a chaque enregistrement).
+000776*****************************************************************
+000777
+000778 IDENTIFICATION DIVISION.
+000779   PROGRAM-ID. hub.
+000780
+000781 DATA DIVISION.
+000782   WORKING-STORAGE SECTION.
+000783     77 WS-PREM-BEFORE PIC 9(6).
+000784     77 WS-DEUX-BEFORE PIC 9(6).
+000785     77 WS-TROIS-BEFORE PIC 9(6).
+000786     77 WS-CHK-CHAR PIC A.
+000787         88 LOWER-ALPHA VALUE "a" THRU "z".
+000788     77 WS-CHK-IDX PIC 99.
+000789     77 WS-INVALID-CHAR PIC X VALUE 'N'.
+000790
+000791   LINKAGE SECTION.
+000792     77 STR PIC A(17).
+000793     77 RULESET PIC X(4).
+000794     77 NB-PREM PIC 9(6).
+000795     77 NB-DEUX PIC 9(6).
+000796     77 REJ-VOYELLES PIC 9(6).
+000797     77 REJ-PAIRE-INTERDITE PIC 9(6).
+000798     77 REJ-SANS-DOUBLE PIC 9(6).
+000799     77 REJ-SANS-ENTRE-DEUX PIC 9(6).
+000800     77 REJ-SANS-PAIRE PIC 9(6).
+000801     77 NB-TROIS PIC 9(6).
+000802     77 REJ-TROIS PIC 9(6).
+000803     77 REJ-CARACTERES PIC 9(6).
+000804     77 INVALID-CONTENT PIC X.
+000805     77 VOWELS PIC X(6).
+000806     77 PREM-FLAG PIC X.
+000807     77 DEUX-FLAG PIC X.
+000808     77 TROIS-FLAG PIC X.
+000809     77 MATCHED-PAIR PIC AA.
+000810     77 MATCHED-GAP-CHAR PIC A.
+000811
+000812 PROCEDURE DIVISION USING STR, RULESET, NB-PREM, NB-DEUX,
+000813     NB-TROIS, REJ-VOYELLES, REJ-PAIRE-INTERDITE, REJ-SANS-DOUBLE,
+000814     REJ-SANS-ENTRE-DEUX, REJ-SANS-PAIRE, REJ-TROIS,
+000815     REJ-CARACTERES, INVALID-CONTENT, VOWELS, PREM-FLAG,
+000816     DEUX-FLAG, TROIS-FLAG, MATCHED-PAIR, MATCHED-GAP-CHAR.
+000817 route.
+000818* Pre-controle : toute chaine contenant un caractere hors a-z est
+000819* rejetee avant scoring, sans appeler aucun des 3 jeux de regles.
+000820     MOVE 'N' TO WS-INVALID-CHAR.
+000821     PERFORM VARYING WS-CHK-IDX FROM 1 BY 1 UNTIL WS-CHK-IDX > 17
+000822         MOVE STR(WS-CHK-IDX:1) TO WS-CHK-CHAR
+000823         IF NOT LOWER-ALPHA
+000824             MOVE 'Y' TO WS-INVALID-CHAR
+000825         END-IF
+000826     END-PERFORM.
+000827* PREM-FLAG/DEUX-FLAG/TROIS-FLAG/MATCHED-PAIR/MATCHED-GAP-CHAR sont
+000828* toujours reinitialises ici, sur les deux branches, pour ne jamais
+000829* renvoyer a l'appelant une valeur laissee par l'enregistrement
+000830* precedent.
+000831     MOVE SPACES TO MATCHED-PAIR.
+000832     MOVE SPACE TO MATCHED-GAP-CHAR.
+000833     MOVE 'N' TO PREM-FLAG.
+000834     MOVE 'N' TO DEUX-FLAG.
+000835     MOVE 'N' TO TROIS-FLAG.
+000836     IF WS-INVALID-CHAR = 'Y' THEN
+000837         ADD 1 TO REJ-CARACTERES
+000838         MOVE 'Y' TO INVALID-CONTENT
+000839     ELSE
+000840     MOVE 'N' TO INVALID-CONTENT
+000841     MOVE NB-PREM TO WS-PREM-BEFORE
+000842     MOVE NB-DEUX TO WS-DEUX-BEFORE
+000843     MOVE NB-TROIS TO WS-TROIS-BEFORE
+000844     IF RULESET = "1" OR RULESET = "ALL" THEN
+000845     CALL "parse-prem" USING
+000846     BY CONTENT STR,
+000847     BY REFERENCE NB-PREM
+000848     BY REFERENCE REJ-VOYELLES
+000849     BY REFERENCE REJ-PAIRE-INTERDITE
+000850     BY REFERENCE REJ-SANS-DOUBLE
+000851     BY CONTENT VOWELS
+000852     END-CALL
+000853     END-IF
+000854
+000855     IF RULESET = "2" OR RULESET = "ALL" THEN
+000856     CALL "parse-deux" USING
+000857     BY CONTENT STR,
+000858     BY REFERENCE NB-DEUX
+000859     BY REFERENCE REJ-SANS-ENTRE-DEUX
+000860     BY REFERENCE REJ-SANS-PAIRE
+000861     BY REFERENCE MATCHED-PAIR
+000862     BY REFERENCE MATCHED-GAP-CHAR
+000863     END-CALL
+000864     END-IF
+000865
+000866     IF RULESET = "3" OR RULESET = "ALL" THEN
+000867     CALL "parse-trois" USING
+000868     BY CONTENT STR,
+000869     BY REFERENCE NB-TROIS
+000870     BY REFERENCE REJ-TROIS
+000871     END-CALL
+000872     END-IF
+000873
+000874     IF NB-PREM > WS-PREM-BEFORE THEN
+000875         MOVE 'Y' TO PREM-FLAG
+000876     END-IF
+000877     IF NB-DEUX > WS-DEUX-BEFORE THEN
+000878         MOVE 'Y' TO DEUX-FLAG
+000879     END-IF
+000880     IF NB-TROIS > WS-TROIS-BEFORE THEN
+000881         MOVE 'Y' TO TROIS-FLAG
+000882     END-IF
+000883     END-IF.
+000884 EXIT PROGRAM.
+000885
+000886******************************************************************
+000887* parse-prem : parse la chaine de caractères pour voir le nombre de
+000888* bonnes chaines pour la partie 1. Prend en paramètres 2 arguments :
+000889* STR : chaine de caractères de taille 17 à analyser.
+000890* NB  : (REFERENCE) le nombre de bonnes chaines. Sera incrémenter.
+000891*****************************************************************
+000892
+000893 IDENTIFICATION DIVISION.
+000894 PROGRAM-ID. parse-prem.
+000895
+000896 DATA DIVISION.
+000897   WORKING-STORAGE SECTION.
+000898     77 CHAR PIC A.
+000899     77 J PIC 9.
+000900     77 I PIC 99.
+000901         88 END-P VALUE 17.
+000902     77 NB-VOY PIC 99.
+000903     77 PRED PIC A.
+000904     77 TMP PIC AA.
+000905         88 BAD VALUE 'ab', 'cd', 'pq', 'xy'.
+000906     77 DOUBLE-FLAG PIC X.
+000907     77 VOY-FLAG PIC X.
+000908         88 VOY VALUE 'Y'.
+000909
+000910*****************************************************************
+000911* NB-VOY contient le nombre de voyelles
+000912* PRED le caractère précédent
+000913* TMP forme la chaine contenant le caractère précédent et courant
+000914* BAD les mauvaises formes de chaines
+000915* DOUBLE-FLAG est mit à Y lorsque CHAR = PRED
+000916*
+000917* LINKAGE SECTION contient les paramètres du programme parse-str
+000918*****************************************************************
+000919
+000920   LINKAGE SECTION.
+000921     77 STR PIC A(17).
+000922     77 NB PIC 9(6).
+000923     77 REJ-VOYELLES PIC 9(6).
+000924     77 REJ-PAIRE-INTERDITE PIC 9(6).
+000925     77 REJ-SANS-DOUBLE PIC 9(6).
+000926     77 VOWELS PIC X(6).
+000927
+000928 PROCEDURE DIVISION USING STR, NB, REJ-VOYELLES,
+000929     REJ-PAIRE-INTERDITE, REJ-SANS-DOUBLE, VOWELS.
+000930 parse-rec.
+000931     MOVE 0 TO NB-VOY.
+000932     MOVE 'N' TO DOUBLE-FLAG.
+000933     PERFORM VARYING I FROM 1 BY 1 UNTIL END-P
+000934         MOVE STR(I:1) TO CHAR
+000935         MOVE 'N' TO VOY-FLAG
+000936         PERFORM VARYING J FROM 1 BY 1 UNTIL J > 6
+000937             IF CHAR = VOWELS(J:1) THEN
+000938                 MOVE 'Y' TO VOY-FLAG
+000939             END-IF
+000940         END-PERFORM
+000941         IF VOY THEN
+000942             ADD 1 TO NB-VOY END-ADD
+000943         END-IF
+000944         IF I >= 2
+000945             THEN
+000946                 STRING PRED CHAR INTO TMP END-STRING
+000947                 IF BAD THEN
+000948                     EXIT PERFORM
+000949                 END-IF
+000950                 IF PRED = CHAR THEN
+000951                     MOVE 'Y' TO DOUBLE-FLAG
+000952                 END-IF
+000953         END-IF
+000954         MOVE CHAR TO PRED
+000955     END-PERFORM.
+000956     IF NOT BAD AND NB-VOY >= 3 AND DOUBLE-FLAG = 'Y' THEN
+000957         ADD 1 TO NB END-ADD
+000958     ELSE
+000959         IF BAD THEN
+000960             ADD 1 TO REJ-PAIRE-INTERDITE
+000961         ELSE
+000962             IF NB-VOY < 3 THEN
+000963                 ADD 1 TO REJ-VOYELLES
+000964             ELSE
+000965                 ADD 1 TO REJ-SANS-DOUBLE
+000966             END-IF
+000967         END-IF
+000968     END-IF.
+000969     EXIT PROGRAM.
+000970 END PROGRAM parse-prem.
+000971
+000972******************************************************************
+000973* parse-deux : parse la chaine de caractères pour voir le nombre de
+000974* bonnes chaines pour la partie 2. Prend en paramètres 2 arguments :
+000975* STR : chaine de caractères de taille 17 à analyser.
+000976* NB  : (REFERENCE) le nombre de bonnes chaines. Sera incrémenter.
+000977*****************************************************************
+000978
+000979 IDENTIFICATION DIVISION.
+000980   PROGRAM-ID. parse-deux.
+000981
+000982 DATA DIVISION.
+000983   WORKING-STORAGE SECTION.
+000984     77 CHAR PIC A.
+000985     77 I PIC 99.
+000986         88 STR-LENGTH VALUE 17.
+000987     77 J PIC 99.
+000988     77 K PIC 99.
+000989         88 DOUBLE-STR-LENGTH VALUE 16.
+000990     77 PRED PIC A.
+000991     77 MYNEW PIC A.
+000992     77 DOUBLE-CHAR PIC AA.
+000993     77 DOUBLE-CHAR-NEXT PIC AA.
+000994     77 BETWEEN-FLAG PIC X.
+000995     77 DOUBLE-FLAG PIC X.
+000996
+000997******************************************************************
+000998* PRED le caractère précédent
+000999* MYNEW le caractère suivant
+001000* DOUBLE-CHAR la paire à vérifier
+001001* DOUBLE-CHAR-NEXT les paires suivantes
+001002* DOUBLE-FLAG est mit à Y lorsque 2 pairs sont trouvées
+001003* BETWEEN-FLAG est mit à Y lorsque 2 memes lettres en encadrent une
+001004******************************************************************
+001005
+001006   LINKAGE SECTION.
+001007     77 STR PIC A(17).
+001008     77 NB PIC 9(6).
+001009     77 REJ-SANS-ENTRE-DEUX PIC 9(6).
+001010     77 REJ-SANS-PAIRE PIC 9(6).
+001011     77 MATCHED-PAIR PIC AA.
+001012     77 MATCHED-GAP-CHAR PIC A.
+001013
+001014 PROCEDURE DIVISION USING STR, NB, REJ-SANS-ENTRE-DEUX,
+001015     REJ-SANS-PAIRE, MATCHED-PAIR, MATCHED-GAP-CHAR.
+001016 deuxieme-part.
+001017     MOVE 'N' TO BETWEEN-FLAG.
+001018     MOVE 'N' TO DOUBLE-FLAG.
+001019     MOVE SPACES TO MATCHED-PAIR.
+001020     MOVE SPACE TO MATCHED-GAP-CHAR.
+001021     PERFORM VARYING I FROM 1 BY 1 UNTIL STR-LENGTH
+001022         COMPUTE J = I + 1 END-COMPUTE
+001023         MOVE STR(I:1) TO CHAR
+001024         IF I > 1 AND I < (LENGTH OF STR - 1) THEN
+001025             MOVE STR(J:1) TO MYNEW
+001026             IF PRED = MYNEW AND BETWEEN-FLAG = 'N' THEN
+001027                 MOVE 'Y' TO BETWEEN-FLAG
+001028* Le caractere encadre (l'ecart) est celui en position I, deja
+001029* charge dans CHAR ; PRED/MYNEW sont les deux caracteres identiques
+001030* qui l'encadrent en I-1/I+1, pas l'ecart lui-meme.
+001031                 MOVE CHAR TO MATCHED-GAP-CHAR
+001032             END-IF
+001033         END-IF
+001034
+001035         IF I < ((LENGTH OF STR) - 2) AND DOUBLE-FLAG = 'N' THEN
+001036             MOVE STR(I:2) TO DOUBLE-CHAR
+001037             ADD 1 TO J END-ADD
+001038             PERFORM VARYING K FROM J BY 1 UNTIL DOUBLE-STR-LENGTH
+001039                 MOVE STR(K:2) TO DOUBLE-CHAR-NEXT
+001040                 IF DOUBLE-CHAR = DOUBLE-CHAR-NEXT
+001041                         AND DOUBLE-FLAG = 'N' THEN
+001042                     MOVE 'Y' TO DOUBLE-FLAG
+001043                     MOVE DOUBLE-CHAR TO MATCHED-PAIR
+001044                 END-IF
+001045             END-PERFORM
+001046         END-IF
+001047         MOVE CHAR TO PRED
+001048     END-PERFORM.
+001049
+001050     IF BETWEEN-FLAG = 'Y' AND DOUBLE-FLAG = 'Y'
+001051         THEN
+001052             ADD 1 TO NB END-ADD
+001053     ELSE
+001054         IF BETWEEN-FLAG NOT = 'Y' THEN
+001055             ADD 1 TO REJ-SANS-ENTRE-DEUX
+001056         ELSE
+001057             ADD 1 TO REJ-SANS-PAIRE
+001058         END-IF
+001059     END-IF.
+001060     EXIT PROGRAM.
+001061 END PROGRAM parse-deux.
+001062
+001063******************************************************************
+001064* parse-trois : troisieme jeu de regles, en attendant la spec
+001065* definitive de l'equipe d'emission des codes. Regle provisoire :
+001066* pas de triplet de caracteres identiques consecutifs, et au moins
+001067* 2 voyelles dans la chaine. STR : la chaine a analyser.
+001068* NB  : (REFERENCE) nombre de bonnes chaines. Sera incrementer.
+001069* REJ-TROIS : (REFERENCE) nombre de chaines rejetees par la regle.
+001070******************************************************************
+001071
+001072 IDENTIFICATION DIVISION.
+001073 PROGRAM-ID. parse-trois.
+001074
+001075 DATA DIVISION.
+001076   WORKING-STORAGE SECTION.
+001077     77 CHAR PIC A.
+001078         88 VOY VALUE 'a','e','i','o','u'.
+001079     77 I PIC 99.
+001080         88 END-P VALUE 17.
+001081     77 NB-VOY PIC 99.
+001082     77 PRED PIC A.
+001083     77 PRED2 PIC A.
+001084     77 TRIPLET-FLAG PIC X.
+001085
+001086   LINKAGE SECTION.
+001087     77 STR PIC A(17).
+001088     77 NB PIC 9(6).
+001089     77 REJ-TROIS PIC 9(6).
+001090
+001091 PROCEDURE DIVISION USING STR, NB, REJ-TROIS.
+001092 troisieme-part.
+001093     MOVE 0 TO NB-VOY.
+001094     MOVE 'N' TO TRIPLET-FLAG.
+001095     PERFORM VARYING I FROM 1 BY 1 UNTIL END-P
+001096         MOVE STR(I:1) TO CHAR
+001097         IF VOY THEN
+001098             ADD 1 TO NB-VOY END-ADD
+001099         END-IF
+001100         IF I >= 3 AND CHAR = PRED AND PRED = PRED2 THEN
+001101             MOVE 'Y' TO TRIPLET-FLAG
+001102         END-IF
+001103         MOVE PRED TO PRED2
+001104         MOVE CHAR TO PRED
+001105     END-PERFORM.
+001106     IF TRIPLET-FLAG NOT = 'Y' AND NB-VOY >= 2 THEN
+001107         ADD 1 TO NB
+001108     ELSE
+001109         ADD 1 TO REJ-TROIS
+001110     END-IF.
+001111     EXIT PROGRAM.
+001112 END PROGRAM parse-trois.
+001113
+001114 END PROGRAM hub.
+001115 END PROGRAM jour-cinq.
