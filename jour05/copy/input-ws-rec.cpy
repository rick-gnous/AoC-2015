@@ -0,0 +1,3 @@
+       01 REC-NAME.
+           02 STR-NAME PIC A(17).
+           02 SEQ-NAME PIC 9(6) VALUE 0.
