@@ -0,0 +1,2 @@
+       01 REC-NAME.
+           02 STR-NAME PIC A(17).
